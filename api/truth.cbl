@@ -1,20 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. truth.
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 var PIC 99.
-      
+       COPY "cowvars.cpy".
+
+       01 TEMPLATE-NAME        PIC X(255) VALUE "status.tpl".
+       01 OUTPUT-NAME          PIC X(255) VALUE SPACES.
+
+       01 NOW-STAMP            PIC X(21).
+       01 CHECK-RESULT         PIC X(4).
+       01 SERVER-STATUS        PIC X(10).
+
        PROCEDURE DIVISION.
-       begin.
-           DISPLAY "Hello World".
-           MOVE 42 TO var.
-           DISPLAY var.
-           EXIT PROGRAM.
+       BEGIN.
+           PERFORM RUN-HEALTH-CHECK.
+           PERFORM BUILD-VARS.
+           CALL "cowtemplate" USING THE-VARS TEMPLATE-NAME OUTPUT-NAME.
+           GOBACK.
+
+       RUN-HEALTH-CHECK.
+           MOVE FUNCTION CURRENT-DATE TO NOW-STAMP
+           IF NOW-STAMP(1:4) IS NUMERIC
+               MOVE "PASS" TO CHECK-RESULT
+               MOVE "OK" TO SERVER-STATUS
+           ELSE
+               MOVE "FAIL" TO CHECK-RESULT
+               MOVE "DEGRADED" TO SERVER-STATUS
+           END-IF.
+
+       BUILD-VARS.
+           MOVE 0 TO COW-VAR-COUNT
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "STATUS" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE SERVER-STATUS TO COW-VARVALUE(COW-VAR-COUNT)
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "BUILD-TAG" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE "1.0.0" TO COW-VARVALUE(COW-VAR-COUNT)
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "SERVER-TIME" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE NOW-STAMP TO COW-VARVALUE(COW-VAR-COUNT)
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "CHECKS.1.NAME" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE "DATABASE" TO COW-VARVALUE(COW-VAR-COUNT)
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "CHECKS.1.RESULT" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE CHECK-RESULT TO COW-VARVALUE(COW-VAR-COUNT)
+
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "CHECKS.2.NAME" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE "TEMPLATE ENGINE" TO COW-VARVALUE(COW-VAR-COUNT)
 
-      
\ No newline at end of file
+           ADD 1 TO COW-VAR-COUNT
+           MOVE "CHECKS.2.RESULT" TO COW-VARNAME(COW-VAR-COUNT)
+           MOVE "PASS" TO COW-VARVALUE(COW-VAR-COUNT)
+           .
