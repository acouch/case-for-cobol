@@ -0,0 +1,19 @@
+      *> ***********************************************
+      *> cowvars.cpy
+      *>
+      *> shared record layout for the cowtemplate variable
+      *> table.  any program that builds a vars table to pass
+      *> into cowtemplate, renderinclude, or checkfilestatus
+      *> should COPY this rather than re-declaring the table,
+      *> so the table size and field widths stay in lock step
+      *> across callers.
+      *>
+      *> COW-var-count drives the OCCURS ... DEPENDING ON, so
+      *> callers only pay for as many rows as they populate.
+      *> ***********************************************
+       01  the-vars.
+           03  COW-var-count      pic 9(4) comp.
+           03  COW-vars occurs 1 to 500 times
+                   depending on COW-var-count.
+               05  COW-varname    pic x(128).
+               05  COW-varvalue   pic x(2000).
