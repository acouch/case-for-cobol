@@ -2,6 +2,9 @@
 
 
 
+      *> cowtemplate - render a views/ template, substituting
+      *> {{var}} tokens from a caller-supplied vars table.
+
        identification division.
        program-id. cowtemplate.
 
@@ -10,97 +13,493 @@
        file-control.
 
            select readfile
-               assign to readfile-name
+               assign to dynamic readfile-name
                file status is readfile-status
                organization is line sequential.
 
+           select outfile
+               assign to dynamic outfile-name
+               file status is outfile-status
+               organization is line sequential.
+
+           select auditfile
+               assign to dynamic auditfile-name
+               file status is auditfile-status
+               organization is line sequential.
+
+           select checkpointfile
+               assign to dynamic checkpointfile-name
+               file status is checkpointfile-status
+               organization is line sequential.
+
        data division.
        file section.
        fd  readfile.
-       01  readline pic x(1024).
+       01  readline pic x(2000).
+
+       fd  outfile is external.
+       01  outline pic x(2000).
+
+       fd  auditfile.
+       01  auditline pic x(300).
+
+       fd  checkpointfile.
+       01  checkpointline pic x(300).
 
        working-storage section.
 
        01  readfile-name pic x(255).
        01  readfile-status pic x(2).
 
-       01  templine pic x(1024).
+       01  render-outcome pic x(4).
+
+       01  outfile-name pic x(255).
+       01  outfile-status pic x(2).
+       01  output-requested pic x(1) value 'N'.
+       01  outfile-open pic x(1) value 'N'.
+
+       01  auditfile-name pic x(255) value "cowtemplate_audit.log".
+       01  auditfile-status pic x(2).
+       01  audit-timestamp pic x(21).
+
+       01  checkpointfile-name pic x(255)
+               value "cowtemplate_checkpoint.dat".
+       01  checkpointfile-status pic x(2).
+
+       01  templine pic x(2000).
 
        01  the-var           pic x(100).
-       01  what-we-change    pic x(100).
+       01  what-we-change    pic x(140).
 
        01 counter    PIC 9(4).
 
        01  include-filename  pic x(255).
-       01  include-trimmed   pic x(255).
+       01  include-trimmed   pic x(2000).
+
+       01  trimmed-filename  pic x(255).
+
+       01  template-malformed pic x(1) value 'N'.
+
+       01  line-len   pic 9(4).
+       01  arg-len    pic 9(4).
+
+       01  rowvar-name    pic x(64).
+       01  row-prefix     pic x(80).
+       01  row-prefix-len pic 9(4).
+       01  field-name     pic x(128).
+
+       01  each-row      pic 9(4).
+       01  each-row-disp pic zzz9.
+       01  row-populated pic x(1).
+
+       01  each-buf occurs 1000 times pic x(2000).
+       01  each-buf-count pic 9(4) value 0.
+
+       01  block-idx     pic 9(4).
+
+       01  if-true        pic x(1).
 
 
        linkage section.
 
-       01 the-vars.
+       COPY "cowvars.cpy".
 
-          03  COW-vars OCCURS 99 times.
-        
-            05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).
+       01 template-filename     pic x(255).
 
-       01 template-filename     pic x(255).                 
+       01 output-filename       pic x(255).
 
 
-       procedure division using the-vars template-filename.
+       procedure division using the-vars template-filename
+               optional output-filename.
 
-       move 
-          function concatenate("views/",function trim(template-filename))
-          to readfile-name.
+       move function trim(template-filename) to trimmed-filename
 
        start-readfile.
 
+           call 'resolveviewsdir' using trimmed-filename readfile-name
+
+           perform determine-output-request
+
            open input readfile
 
            call 'checkfilestatus' using readfile-name readfile-status
+               'N'
+
+           if output-requested = 'Y'
+               move function trim(output-filename) to outfile-name
+               open output outfile
+               call 'checkfilestatus' using outfile-name outfile-status
+                   'N'
+               move 'Y' to outfile-open
+           end-if
 
            read readfile
 
            perform until readfile-status = '10'
-           
+                   or template-malformed = 'Y'
+               perform render-one-line
+               if template-malformed = 'N'
+                   read readfile
+               end-if
+           end-perform
+
+           close readfile
+
+           if outfile-open = 'Y'
+               close outfile
+           end-if
+
+      *> the checkpoint is a "rendered to completion" marker
+      *> a rerun uses to skip work already done - it must
+      *> never be written for a malformed render, or a
+      *> restart will skip re-attempting it forever.  the
+      *> audit log records every attempt either way, so
+      *> render-outcome still shows a failure happened.
+           perform write-audit-record
+
+           if template-malformed = 'N'
+               perform write-checkpoint-record
+           end-if
+
+           if template-malformed = 'Y'
+               display 'ERROR unterminated {{#each}} or {{#if}} in '
+                   function trim(trimmed-filename)
+               stop run
+           end-if
+
+           goback.
+
+      *> ---------------------------------------------
+      *> an optional output-filename linkage parameter
+      *> lets a caller capture the rendered page to a
+      *> file instead of having it go straight to the
+      *> console - handy for batch jobs that write HTML
+      *> out to be served later.
+      *> ---------------------------------------------
+       determine-output-request.
+           move 'N' to output-requested
+
+      *> cowtemplate is called once per template by a batch
+      *> driver, so working-storage (including outfile-open)
+      *> persists across calls in the same run unit - reset
+      *> it here or a later call that does not ask for file
+      *> output would still WRITE/CLOSE against the file the
+      *> previous call already closed.
+           move 'N' to outfile-open
+
+           if output-filename is not omitted
+               if function trim(output-filename) not = spaces
+                   move 'Y' to output-requested
+               end-if
+           end-if.
+
+      *> ---------------------------------------------
+      *> one line per render, appended to
+      *> cowtemplate_audit.log, so batch runs leave a
+      *> trail of what was rendered and when.
+      *> ---------------------------------------------
+       write-audit-record.
+           move function current-date to audit-timestamp
+
+           if template-malformed = 'Y'
+               move 'FAIL' to render-outcome
+           else
+               move 'OK' to render-outcome
+           end-if
+
+           move spaces to auditline
+           string
+               function trim(trimmed-filename) delimited by size
+               space delimited by size
+               audit-timestamp delimited by size
+               space delimited by size
+               render-outcome delimited by size
+               into auditline
+
+           open extend auditfile
+           if auditfile-status = '35'
+               open output auditfile
+           end-if
+           call 'checkfilestatus' using auditfile-name auditfile-status
+               'N'
+           write auditline
+           close auditfile.
+
+      *> ---------------------------------------------
+      *> cowtemplate_checkpoint.dat holds one record -
+      *> the last template rendered to completion.  a
+      *> batch driver that calls cowtemplate once per
+      *> page can read this back after a crash to know
+      *> where to resume, instead of starting the whole
+      *> run over.
+      *> ---------------------------------------------
+       write-checkpoint-record.
+           move spaces to checkpointline
+           string
+               function trim(trimmed-filename) delimited by size
+               space delimited by size
+               audit-timestamp delimited by size
+               space delimited by size
+               'DONE' delimited by size
+               into checkpointline
+
+           open output checkpointfile
+           call 'checkfilestatus' using checkpointfile-name
+               checkpointfile-status 'N'
+           write checkpointline
+           close checkpointfile.
+
+      *> ---------------------------------------------
+      *> dispatch one raw template line: a {{#each }}
+      *> or {{#if }} block starter is recognised before
+      *> substitution since each buffers and replays
+      *> several lines of its own; everything else goes
+      *> through the normal substitute/include path.
+      *> ---------------------------------------------
+       render-one-line.
            move function trim(readline) to templine
-               
-               PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 99
-
-                   move 
-                      function concatenate(
-                        '{{' function trim(COW-varname(counter)) '}}'
-                        )
-                      to 
-                      what-we-change
-
-                   move
-                      function SUBSTITUTE(
-                        templine, 
-                        function trim(what-we-change), 
-                        function trim(COW-varvalue(counter)))
-                       to templine 
-
-               END-PERFORM
-
-               move function trim(templine) to include-trimmed
-               if include-trimmed(1:3) = '{{>'
-                   move function trim(
-                       include-trimmed(4:function length(
-                           function trim(include-trimmed)) - 4))
-                       to include-filename
-                   call 'renderinclude' using the-vars include-filename
+
+           if templine(1:8) = '{{#each '
+               perform handle-each-block
+           else
+               if templine(1:6) = '{{#if '
+                   perform handle-if-block
                else
-                   display include-trimmed
+                   perform render-substituted-line
+               end-if
+           end-if.
+
+       render-substituted-line.
+           perform substitute-vars-on-templine
+           perform dispatch-rendered-line.
+
+      *> ---------------------------------------------
+      *> once a line has had its {{var}} tokens (and,
+      *> for a {{#each}}/{{#if}} body, its row aliases)
+      *> substituted, every render path resolves it the
+      *> same way: a {{> name}} line recurses into
+      *> renderinclude, anything else goes to emit-line.
+      *> outfile-open travels down to renderinclude so a
+      *> nested partial lands in the same sink (file or
+      *> console) as the line that included it.
+      *> ---------------------------------------------
+       dispatch-rendered-line.
+           move function trim(templine) to include-trimmed
+           if include-trimmed(1:3) = '{{>'
+               move function trim(
+                   include-trimmed(5:function length(
+                       function trim(include-trimmed)) - 6))
+                   to include-filename
+               call 'renderinclude' using the-vars include-filename
+                   outfile-open
+           else
+               perform emit-line
+           end-if.
+
+       substitute-vars-on-templine.
+           PERFORM VARYING counter FROM 1 BY 1
+                       UNTIL counter > COW-var-count
+
+               move
+                  function concatenate(
+                    '{{' function trim(COW-varname(counter)) '}}'
+                    )
+                  to
+                  what-we-change
+
+               move
+                  function SUBSTITUTE(
+                    templine,
+                    function trim(what-we-change),
+                    function trim(COW-varvalue(counter)))
+                   to templine
+
+           END-PERFORM.
+
+       emit-line.
+           if outfile-open = 'Y'
+               move function trim(include-trimmed) to outline
+               write outline
+           else
+               display include-trimmed
+           end-if.
+
+      *> ---------------------------------------------
+      *> {{#each ROWVAR}} ... {{/each}} - buffer the body,
+      *> then replay it once per populated row.  rows are
+      *> addressed in the vars table as ROWVAR.n.FIELD;
+      *> inside the block {{FIELD}} resolves against the
+      *> current row.
+      *> ---------------------------------------------
+       handle-each-block.
+           compute line-len = function length(function trim(templine))
+           compute arg-len = line-len - 10
+           move templine(9:arg-len) to rowvar-name
+           move function trim(rowvar-name) to rowvar-name
+
+           move 0 to each-buf-count
+
+           read readfile
+           perform until readfile-status = '10'
+               move function trim(readline) to templine
+               if function trim(templine) = '{{/each}}'
+                   exit perform
+               end-if
+               if each-buf-count >= 1000
+                   display 'ERROR {{#each}} block over 1000 lines'
+                   stop run
                end-if
+               add 1 to each-buf-count
+               move templine to each-buf(each-buf-count)
+               read readfile
+           end-perform
 
+      *> ran off the end of the file looking for {{/each}} -
+      *> the template is malformed.  report it to the outer
+      *> loop rather than rendering a truncated body.
+           if readfile-status = '10'
+               move 'Y' to template-malformed
+           else
+               move 1 to each-row
+               perform test-row-populated
+               perform until row-populated = 'N'
+                   perform render-each-row
+                   add 1 to each-row
+                   perform test-row-populated
+               end-perform
+           end-if.
+
+       test-row-populated.
+           move each-row to each-row-disp
+           move
+               function concatenate(
+                   function trim(rowvar-name), '.',
+                   function trim(each-row-disp), '.')
+               to row-prefix
+           compute row-prefix-len =
+               function length(function trim(row-prefix))
+
+           move 'N' to row-populated
+           perform varying counter from 1 by 1
+                   until counter > COW-var-count or row-populated = 'Y'
+               if cow-varname(counter)(1:row-prefix-len)
+                       = row-prefix(1:row-prefix-len)
+                   move 'Y' to row-populated
+               end-if
+           end-perform.
+
+       render-each-row.
+           perform varying block-idx from 1 by 1
+                   until block-idx > each-buf-count
+               move each-buf(block-idx) to templine
+               perform substitute-row-aliases
+               perform substitute-vars-on-templine
+               perform dispatch-rendered-line
+           end-perform.
+
+       substitute-row-aliases.
+           perform varying counter from 1 by 1
+                   until counter > COW-var-count
+               if cow-varname(counter)(1:row-prefix-len)
+                       = row-prefix(1:row-prefix-len)
+                   compute arg-len =
+                       function length(
+                           function trim(cow-varname(counter)))
+                       - row-prefix-len
+                   if arg-len > 0
+                       move cow-varname(counter)
+                           (row-prefix-len + 1:arg-len) to field-name
+                       move
+                          function concatenate(
+                            '{{' function trim(field-name) '}}')
+                          to what-we-change
+                       move
+                          function SUBSTITUTE(
+                            templine,
+                            function trim(what-we-change),
+                            function trim(cow-varvalue(counter)))
+                          to templine
+                   end-if
+               end-if
+           end-perform.
+
+      *> ---------------------------------------------
+      *> {{#if COW-varname}} ... {{/if}} - buffer the
+      *> body, then replay it once if the named var is
+      *> present in the vars table and its value is
+      *> neither blank nor 'N'.
+      *> ---------------------------------------------
+       handle-if-block.
+           compute line-len = function length(function trim(templine))
+           compute arg-len = line-len - 8
+           move templine(7:arg-len) to field-name
+           move function trim(field-name) to field-name
+
+           move 0 to each-buf-count
+
+           read readfile
+           perform until readfile-status = '10'
+               move function trim(readline) to templine
+               if function trim(templine) = '{{/if}}'
+                   exit perform
+               end-if
+               if each-buf-count >= 1000
+                   display 'ERROR {{#if}} block over 1000 lines'
+                   stop run
+               end-if
+               add 1 to each-buf-count
+               move templine to each-buf(each-buf-count)
                read readfile
            end-perform
 
-           close readfile.
-           
+      *> ran off the end of the file looking for {{/if}} -
+      *> the template is malformed.  report it to the outer
+      *> loop rather than rendering a truncated body.
+           if readfile-status = '10'
+               move 'Y' to template-malformed
+           else
+               perform test-if-condition
+               if if-true = 'Y'
+                   perform render-if-body
+               end-if
+           end-if.
+
+       test-if-condition.
+           move 'N' to if-true
+           perform varying counter from 1 by 1
+                   until counter > COW-var-count or if-true = 'Y'
+               if function trim(cow-varname(counter))
+                       = function trim(field-name)
+                   if function trim(cow-varvalue(counter)) not = spaces
+                       and function trim(cow-varvalue(counter))
+                           not = 'N'
+                       move 'Y' to if-true
+                   end-if
+               end-if
+           end-perform.
+
+       render-if-body.
+           perform varying block-idx from 1 by 1
+                   until block-idx > each-buf-count
+               move each-buf(block-idx) to templine
+               perform substitute-vars-on-templine
+               perform dispatch-rendered-line
+           end-perform.
 
+       end program cowtemplate.
 
+      *> ---------------------------------------------
+      *> checkfilestatus, resolveviewsdir and
+      *> renderinclude are top-level programs rather than
+      *> contained/nested inside cowtemplate: renderinclude
+      *> needs a LOCAL-STORAGE SECTION (so a nested {{> }}
+      *> recursing into it gets a fresh buffer per
+      *> activation instead of sharing cowtemplate's), and
+      *> this compiler does not allow LOCAL-STORAGE in a
+      *> nested program.  Keeping all four programs in one
+      *> source member still lets them call each other by
+      *> name without any of them being COMMON.
+      *> ---------------------------------------------
        identification division.
        program-id. checkfilestatus.
 
@@ -112,43 +511,48 @@
        linkage section.
        01  file-name pic x(64).
        01  file-status pic x(2).
+       01  tolerate-missing pic x(1).
 
-       procedure division using file-name file-status.
+       procedure division using file-name file-status
+               tolerate-missing.
        start-checkfilestatus.
            if file-status = '00'
                goback
            end-if
+           if file-status = '35' and tolerate-missing = 'Y'
+               goback
+           end-if
            evaluate file-status
-           when 00 move 'SUCCESS.' TO status-message   
-           when 02 move 'SUCCESS DUPLICATE.' TO status-message 
-           when 04 move 'SUCCESS INCOMPLETE.' TO status-message 
-           when 05 move 'SUCCESS OPTIONAL.' TO status-message 
-           when 07 move 'SUCCESS NO UNIT.' TO status-message 
-           when 10 move 'END OF FILE.' TO status-message 
-           when 14 move 'OUT OF KEY RANGE.' TO status-message 
-           when 21 move 'KEY INVALID.' TO status-message 
-           when 22 move 'KEY EXISTS.' TO status-message 
-           when 23 move 'KEY NOT EXISTS.' TO status-message 
-           when 30 move 'PERMANENT ERROR.' TO status-message 
-           when 31 move 'INCONSISTENT FILENAME.' TO status-message 
-           when 34 move 'BOUNDARY VIOLATION.' TO status-message 
-           when 35 move 'FILE NOT FOUND.' TO status-message 
-           when 37 move 'PERMISSION DENIED.' TO status-message 
-           when 38 move 'CLOSED WITH LOCK.' TO status-message 
-           when 39 move 'CONFLICT ATTRIBUTE.' TO status-message 
-           when 41 move 'ALREADY OPEN.' TO status-message 
-           when 42 move 'NOT OPEN.' TO status-message 
-           when 43 move 'READ NOT DONE.' TO status-message 
-           when 44 move 'RECORD OVERFLOW.' TO status-message 
-           when 46 move 'READ ERROR.' TO status-message 
-           when 47 move 'INPUT DENIED.' TO status-message 
-           when 48 move 'OUTPUT DENIED.' TO status-message 
-           when 49 move 'I/O DENIED.' TO status-message 
-           when 51 move 'RECORD LOCKED.' TO status-message 
-           when 52 move 'END-OF-PAGE.' TO status-message 
-           when 57 move 'I/O LINAGE.' TO status-message 
-           when 61 move 'FILE SHARING FAILURE.' TO status-message 
-           when 91 move 'FILE NOT AVAILABLE.' TO status-message    
+           when 00 move 'SUCCESS.' TO status-message
+           when 02 move 'SUCCESS DUPLICATE.' TO status-message
+           when 04 move 'SUCCESS INCOMPLETE.' TO status-message
+           when 05 move 'SUCCESS OPTIONAL.' TO status-message
+           when 07 move 'SUCCESS NO UNIT.' TO status-message
+           when 10 move 'END OF FILE.' TO status-message
+           when 14 move 'OUT OF KEY RANGE.' TO status-message
+           when 21 move 'KEY INVALID.' TO status-message
+           when 22 move 'KEY EXISTS.' TO status-message
+           when 23 move 'KEY NOT EXISTS.' TO status-message
+           when 30 move 'PERMANENT ERROR.' TO status-message
+           when 31 move 'INCONSISTENT FILENAME.' TO status-message
+           when 34 move 'BOUNDARY VIOLATION.' TO status-message
+           when 35 move 'FILE NOT FOUND.' TO status-message
+           when 37 move 'PERMISSION DENIED.' TO status-message
+           when 38 move 'CLOSED WITH LOCK.' TO status-message
+           when 39 move 'CONFLICT ATTRIBUTE.' TO status-message
+           when 41 move 'ALREADY OPEN.' TO status-message
+           when 42 move 'NOT OPEN.' TO status-message
+           when 43 move 'READ NOT DONE.' TO status-message
+           when 44 move 'RECORD OVERFLOW.' TO status-message
+           when 46 move 'READ ERROR.' TO status-message
+           when 47 move 'INPUT DENIED.' TO status-message
+           when 48 move 'OUTPUT DENIED.' TO status-message
+           when 49 move 'I/O DENIED.' TO status-message
+           when 51 move 'RECORD LOCKED.' TO status-message
+           when 52 move 'END-OF-PAGE.' TO status-message
+           when 57 move 'I/O LINAGE.' TO status-message
+           when 61 move 'FILE SHARING FAILURE.' TO status-message
+           when 91 move 'FILE NOT AVAILABLE.' TO status-message
            end-evaluate
            string 'ERROR ' delimited by size
                file-name delimited by space
@@ -161,65 +565,195 @@
        end program checkfilestatus.
 
 
+      *> ---------------------------------------------
+      *> resolveviewsdir - shared by cowtemplate and
+      *> renderinclude so the COWTEMPLATE_VIEWS_DIR
+      *> lookup (templates normally live under views/,
+      *> but the environment variable lets a caller
+      *> point at a different directory, e.g. a staging
+      *> copy, without recompiling) is only written once.
+      *> ---------------------------------------------
        identification division.
-       program-id. renderinclude.
+       program-id. resolveviewsdir.
+
+       data division.
+       working-storage section.
+       01  views-dir     pic x(255).
+       01  views-dir-len pic 9(4).
+
+       linkage section.
+       01  rel-filename  pic x(255).
+       01  full-filename pic x(255).
+
+       procedure division using rel-filename full-filename.
+       start-resolveviewsdir.
+           accept views-dir from environment "COWTEMPLATE_VIEWS_DIR"
+           if function trim(views-dir) = spaces
+               move "views/" to views-dir
+           else
+               compute views-dir-len =
+                   function length(function trim(views-dir))
+               if views-dir(views-dir-len:1) not = '/'
+                   move function concatenate(
+                       function trim(views-dir), '/')
+                       to views-dir
+               end-if
+           end-if
+
+           move function concatenate(
+                   function trim(views-dir),
+                   function trim(rel-filename))
+               to full-filename
+
+           goback.
+       end program resolveviewsdir.
+
+
+       identification division.
+       program-id. renderinclude is recursive.
 
        environment division.
        input-output section.
        file-control.
            select incfile
-               assign to incfile-name
+               assign to dynamic incfile-name
                file status is incfile-status
                organization is line sequential.
 
+           select outfile
+               assign to dynamic outfile-name
+               file status is outfile-status
+               organization is line sequential.
+
        data division.
        file section.
        fd  incfile.
-       01  incline pic x(1024).
+       01  incline pic x(2000).
+
+       fd  outfile is external.
+       01  outline pic x(2000).
 
        working-storage section.
        01  incfile-name    pic x(255).
        01  incfile-status  pic x(2).
-       01  inctempline     pic x(1024).
-       01  incwhat         pic x(100).
+       01  inctempline     pic x(2000).
+       01  inc-trimmed     pic x(2000).
+       01  nested-filename pic x(255).
+       01  incwhat         pic x(140).
        01  incctr          pic 9(4).
 
+      *> outfile-name/outfile-status exist only so the
+      *> external FD above compiles; renderinclude never
+      *> opens or closes outfile itself - cowtemplate
+      *> owns that for the whole render, renderinclude
+      *> just writes to it when inc-outfile-open says the
+      *> caller is writing to a file rather than DISPLAY.
+       01  outfile-name    pic x(255).
+       01  outfile-status  pic x(2).
+
+      *> recursive programs in this compiler only give a
+      *> fresh copy of LOCAL-STORAGE per activation - plain
+      *> WORKING-STORAGE is shared across every activation
+      *> on the call stack.  inc-buf and the index/count
+      *> that drive the replay loop below must survive a
+      *> nested {{> }} recursing back into this same
+      *> program, so they live here instead.
+       local-storage section.
+       01  inc-buf occurs 1000 times pic x(2000).
+       01  inc-buf-count pic 9(4) value 0.
+       01  inc-buf-idx   pic 9(4).
+       01  inc-curline   pic x(2000).
+
        linkage section.
-       01 the-vars.
-          03  COW-vars OCCURS 99 times.
-            05 COW-varname   pic x(99).
-            05 COW-varvalue  pic x(99).
+       COPY "cowvars.cpy".
        01  inc-filename     pic x(255).
+       01  inc-outfile-open pic x(1).
 
-       procedure division using the-vars inc-filename.
-           move function concatenate(
-               "views/", function trim(inc-filename))
-               to incfile-name
+       procedure division using the-vars inc-filename
+               inc-outfile-open.
+           call 'resolveviewsdir' using inc-filename incfile-name
 
            open input incfile
-           call 'checkfilestatus' using incfile-name incfile-status
+           call 'checkfilestatus' using incfile-name incfile-status 'Y'
 
-           read incfile
-           perform until incfile-status = '10'
-               move function trim(incline) to inctempline
+      *> {{> }} partials are optional - a partial that
+      *> does not exist on disk simply contributes no
+      *> output, it is not a template error.
+           if incfile-status = '00'
+               move 0 to inc-buf-count
+               read incfile
+               perform until incfile-status = '10'
+                   if inc-buf-count >= 1000
+                       display 'ERROR {{> }} partial over 1000 lines'
+                       stop run
+                   end-if
+                   add 1 to inc-buf-count
+                   move incline to inc-buf(inc-buf-count)
+                   read incfile
+               end-perform
 
-               perform varying incctr from 1 by 1 until incctr > 99
-                   move function concatenate(
-                       '{{' function trim(COW-varname(incctr)) '}}')
-                       to incwhat
-                   move function SUBSTITUTE(
-                       inctempline,
-                       function trim(incwhat),
-                       function trim(COW-varvalue(incctr)))
-                       to inctempline
+               close incfile
+
+      *> the whole partial is buffered and the file
+      *> closed before any line is rendered, since a
+      *> nested {{> }} recurses into this same program
+      *> and the runtime only gives "incfile" one
+      *> connector - it cannot stay open across the
+      *> recursive call.
+               perform varying inc-buf-idx from 1 by 1
+                       until inc-buf-idx > inc-buf-count
+                   move inc-buf(inc-buf-idx) to inc-curline
+                   perform render-inc-line
                end-perform
+           end-if
+           goback.
 
-               display function trim(inctempline)
-               read incfile
+      *> ---------------------------------------------
+      *> a partial rendered by renderinclude is
+      *> substitution-only - it does not understand
+      *> {{#each}}/{{#if}} blocks - but it may itself
+      *> {{> name}} another partial, so renderinclude
+      *> calls itself recursively to go one level deeper.
+      *> ---------------------------------------------
+       render-inc-line.
+           move function trim(inc-curline) to inctempline
+
+           perform varying incctr from 1 by 1
+                   until incctr > COW-var-count
+               move function concatenate(
+                   '{{' function trim(COW-varname(incctr)) '}}')
+                   to incwhat
+               move function SUBSTITUTE(
+                   inctempline,
+                   function trim(incwhat),
+                   function trim(COW-varvalue(incctr)))
+                   to inctempline
            end-perform
 
-           close incfile
-           goback.
+           move function trim(inctempline) to inc-trimmed
+           if inc-trimmed(1:3) = '{{>'
+               move function trim(
+                   inc-trimmed(5:function length(
+                       function trim(inc-trimmed)) - 6))
+                   to nested-filename
+               call 'renderinclude' using the-vars nested-filename
+                   inc-outfile-open
+           else
+               perform emit-inc-line
+           end-if.
+
+      *> ---------------------------------------------
+      *> mirrors cowtemplate's emit-line: a resolved
+      *> partial line goes to the same sink the caller
+      *> is using - the shared external outfile when the
+      *> top-level render has output-filename set, console
+      *> DISPLAY otherwise.
+      *> ---------------------------------------------
+       emit-inc-line.
+           if inc-outfile-open = 'Y'
+               move function trim(inc-trimmed) to outline
+               write outline
+           else
+               display inc-trimmed
+           end-if.
        end program renderinclude.
-
-       end program cowtemplate.
